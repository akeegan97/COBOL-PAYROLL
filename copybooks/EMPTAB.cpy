@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------
+      * EMPTAB.CPY
+      *
+      * SHARED EMPLOYEE-ROSTER TABLE LAYOUT.  COPIED INTO MAIN_1'S
+      * WORKING-STORAGE SECTION AND INTO THE LINKAGE SECTION OF ANY
+      * SUBPROGRAM (SUCH AS PAYCOST) THAT NEEDS TO WORK AGAINST THE
+      * SAME IN-MEMORY ROSTER BY REFERENCE.
+      *----------------------------------------------------------------
+       01  EMPLOYEE OCCURS 0 TO 500 TIMES DEPENDING ON WS-COUNTER.
+           05  WS-EMP-SEQ              PIC 9(05).
+           05  WS-EMP-ID               PIC X(09).
+           05  WS-EMP-F-NAME           PIC X(12).
+           05  WS-EMP-L-NAME           PIC X(12).
+           05  WS-EMP-TITLE            PIC X(25).
+           05  WS-EMP-SALARY           PIC 9(12).
+           05  WS-EMP-PAY-FREQ         PIC X(01).
+               88  WS-EMP-FREQ-WEEKLY      VALUE "W" "w".
+               88  WS-EMP-FREQ-BIWEEKLY    VALUE "B" "b".
+               88  WS-EMP-FREQ-SEMIMONTHLY VALUE "S" "s".
+               88  WS-EMP-FREQ-MONTHLY     VALUE "M" "m".
+           05  WS-EMP-FED-PCT          PIC 9V999.
+           05  WS-EMP-ST-PCT           PIC 9V999.
+           05  WS-EMP-STATUS           PIC X(01).
+               88  WS-EMP-ACTIVE           VALUE "A".
+               88  WS-EMP-TERMINATED       VALUE "T".
+       01  WS-COUNTER                  PIC 9(03) VALUE IS 0.
