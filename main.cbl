@@ -1,82 +1,556 @@
-       identification division.
-       program-id. main_1.
-       environment division.
-       data division.
-       working-storage section.
-       01 employee occurs 0 to 50 times depending on ws-counter.
-               05 ws-emp-f-name pic x(12) .
-               05 ws-emp-l-name pic x(12) .
-               05 ws-emp-title pic x(25) .
-               05 ws-emp-salary pic 9(12).
-       01 ws-sal-exp pic 9(12)v9(2).
-       01 ws-counter pic 9(2) value is 0.
-       01 I pic 9(2) value is 0.
-       01 ws-ans pic x(1).
-       01 ws-pay-period pic 9(10)v9(2).
-       01 ws-pp-out pic $$$,$$$,$$$.99 value is 0.
-       01 ws-sal-tot pic $$$,$$$,$$$.99 value is 0.
-       01 J pic 9(2) value is 0.
-       procedure division.
-  
-       001-para.
-           Display "*******************************************".
-           Display "*       Welcome to The Staff Portal       *".
-           Display "*******************************************".
-           go to 002-para.
-       002-para.
-           Display "Add Employee Enter Y/N".
-           accept ws-ans.
-           go to 003-para.
-       003-para.
-           if ws-ans = 'y' or 'Y'
-               add 1 to ws-counter
-               go to 004-para
-           else    
-               go to 005-para.
-       004-para.
-           Display "Enter Employee's First Name: ".
-           accept ws-emp-f-name(ws-counter)
-           display "Enter Employee's Last Name: ".
-           accept ws-emp-l-name(ws-counter)
-           display "Enter Employee's Title: ".
-           accept ws-emp-title(ws-counter)
-           display "Enter Employee's Salary: ".
-           accept ws-emp-salary(ws-counter)
-
-           go to 002-para.
-       005-para.
-           perform 006-para until I > ws-counter
-           go to 008-para.
-       006-para.
-           compute ws-sal-exp = ws-sal-exp + ws-emp-salary(I)
-           add 1 to I.
-       007-para.
-           move ws-sal-exp to ws-sal-tot
-           compute ws-pay-period = (ws-sal-exp / 26) 
-           
-           move ws-pay-period to ws-pp-out
-           Display "Total Salary Expense: " ws-sal-tot
-           Display "Expense Per Pay Period: " ws-pp-out
-           go to 011-para.
-       008-para.
-           Display "Current Staff: ".
-           go to 009-para.
-       009-para.
-           perform 010-para until J > ws-counter
-           go to 007-para.
-       010-para.
-           Display employee(J)
-           add 1 to J.
-       011-para.
-           stop run.
-           
-               
-           
-
-
-           
-           
-
-
-
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MAIN_1.
+000300 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000400 INSTALLATION. STAFF-PORTAL.
+000500 DATE-WRITTEN. 01/06/2024.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 01/06/2024  JMK   ORIGINAL STAFF PORTAL PROTOTYPE.
+001200* 08/09/2026  JMK   ADDED EMPLOYEE-MASTER INDEXED FILE SO THE
+001300*                   ROSTER CARRIES FORWARD BETWEEN RUNS INSTEAD
+001400*                   OF EVAPORATING AT STOP RUN.
+001410* 08/09/2026  JMK   ADDED EMPLOYEE-ID KEY FIELD WITH DUPLICATE
+001420*                   CHECKING IN 004-PARA SO TWO PEOPLE SHARING A
+001430*                   NAME NO LONGER GET SUMMED AS ONE.
+001440* 08/09/2026  JMK   RAISED THE ROSTER CEILING TO 500 EMPLOYEES
+001450*                   AND ADDED A CAPACITY CHECK IN 003-PARA SO
+001460*                   THE TABLE CAN NO LONGER BE OVERRUN.
+001470* 08/09/2026  JMK   EXPANDED STAFF MAINTENANCE TO ADD/EDIT/
+001480*                   TERMINATE/DONE SO BAD ENTRIES CAN BE FIXED
+001490*                   AND DEPARTED STAFF DROPPED FROM THE EXPENSE
+001492*                   TOTALS WITHOUT REDOING DATA ENTRY.
+001494* 08/09/2026  JMK   ADDED A PRINTABLE PAYROLL REPORT FILE SO THE
+001496*                   REGISTER AND STAFF LISTING CAN BE HANDED TO
+001498*                   PAYROLL INSTEAD OF JUST SCROLLING THE SCREEN.
+001499* 08/09/2026  JMK   MOVED THE SALARY-COSTING ARITHMETIC OUT TO
+001501*                   THE PAYCOST SUBPROGRAM (CALLED FROM 006-PARA)
+001502*                   SO THE SAME COSTING LOGIC CAN BE SHARED AND
+001503*                   SELF-CHECKED OUTSIDE THE STAFF PORTAL MENUS.
+001504* 08/09/2026  JMK   001-PARA NOW OFFERS TO RESUME FROM THE LAST
+001505*                   CHECKPOINT ON THE MASTER FILE INSTEAD OF
+001506*                   ALWAYS LOADING IT SILENTLY, SINCE 004-PARA
+001507*                   ALREADY CHECKPOINTS EVERY SUCCESSFUL ADD.
+001508* 08/09/2026  JMK   007-PARA NOW APPENDS EACH RUN'S TOTALS TO A
+001509*                   YEAR-TO-DATE HISTORY FILE AND PRINTS A
+001510*                   QUARTERLY RECONCILIATION ROLLUP FROM IT.
+001511*----------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. GENERIC-PC.
+001900 OBJECT-COMPUTER. GENERIC-PC.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMSTR.DAT"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS EM-EMP-SEQ
+002550         ALTERNATE RECORD KEY IS EM-EMP-ID
+002600         FILE STATUS IS WS-EMP-FILE-STATUS.
+002610     SELECT PAYROLL-REPORT-FILE ASSIGN TO "PAYRPT.TXT"
+002620         ORGANIZATION IS LINE SEQUENTIAL
+002630         FILE STATUS IS WS-RPT-FILE-STATUS.
+002640     SELECT PAYROLL-HISTORY-FILE ASSIGN TO "PAYHIST.TXT"
+002650         ORGANIZATION IS LINE SEQUENTIAL
+002660         FILE STATUS IS WS-HIST-FILE-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  EMPLOYEE-MASTER-FILE
+003000     LABEL RECORDS ARE STANDARD.
+003100 01  EM-MASTER-RECORD.
+003200     05  EM-EMP-SEQ              PIC 9(05).
+003210     05  EM-EMP-ID               PIC X(09).
+003300     05  EM-F-NAME               PIC X(12).
+003400     05  EM-L-NAME               PIC X(12).
+003500     05  EM-TITLE                PIC X(25).
+003600     05  EM-SALARY               PIC 9(12).
+003610     05  EM-PAY-FREQ             PIC X(01).
+003620     05  EM-FED-PCT              PIC 9V999.
+003630     05  EM-ST-PCT               PIC 9V999.
+003640     05  EM-STATUS               PIC X(01).
+003650 FD  PAYROLL-REPORT-FILE
+003660     LABEL RECORDS ARE STANDARD.
+003670 01  RPT-RECORD                  PIC X(80).
+003680 FD  PAYROLL-HISTORY-FILE
+003681     LABEL RECORDS ARE STANDARD.
+003682 01  HIST-RECORD.
+003683     05  HIST-RUN-DATE           PIC 9(08).
+003684     05  FILLER                  PIC X(01).
+003685     05  HIST-SAL-TOT            PIC 9(12)V9(02).
+003686     05  FILLER                  PIC X(01).
+003687     05  HIST-PAY-PERIOD         PIC 9(10)V9(02).
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------
+003900* EMPLOYEE TABLE - IN-MEMORY ROSTER, LOADED FROM/SAVED TO
+004000* EMPLOYEE-MASTER-FILE SO IT SURVIVES BETWEEN RUNS.  SHARED WITH
+004050* THE PAYCOST COSTING SUBPROGRAM VIA EMPTAB.CPY.
+004100*----------------------------------------------------------------
+004150     COPY EMPTAB.
+004800 01  WS-SAL-EXP                  PIC 9(12)V9(02).
+004910 01  WS-MAX-EMPLOYEES            PIC 9(03) VALUE IS 500.
+005100 01  WS-ANS                      PIC X(01).
+005200 01  WS-PAY-PERIOD               PIC 9(10)V9(02) VALUE IS 0.
+005300 01  WS-PP-OUT                   PIC $$$,$$$,$$$.99 VALUE IS 0.
+005400 01  WS-SAL-TOT                  PIC $$$,$$$,$$$.99 VALUE IS 0.
+005500 01  J                           PIC 9(03) VALUE IS 0.
+005550 01  K                           PIC 9(03) VALUE IS 0.
+005560 01  L                           PIC 9(03) VALUE IS 0.
+005570*----------------------------------------------------------------
+005580* WITHHOLDING / PAYROLL REGISTER FIELDS
+005590*----------------------------------------------------------------
+005600 01  WS-FICA-PCT                 PIC 9V9999 VALUE 0.0765.
+005610 01  WS-EMP-FICA-AMT             PIC 9(10)V9(02).
+005620 01  WS-EMP-FED-AMT              PIC 9(10)V9(02).
+005630 01  WS-EMP-ST-AMT               PIC 9(10)V9(02).
+005640 01  WS-EMP-TOT-DED              PIC 9(10)V9(02).
+005650 01  WS-EMP-NET-PAY              PIC 9(10)V9(02).
+005660 01  WS-EMP-GROSS-OUT            PIC $$$,$$$,$$9.99.
+005670 01  WS-EMP-DED-OUT              PIC $$$,$$$,$$9.99.
+005680 01  WS-EMP-NET-OUT              PIC $$$,$$$,$$9.99.
+005690 01  WS-TOT-DED                  PIC 9(12)V9(02) VALUE IS 0.
+005700 01  WS-TOT-NET                  PIC 9(12)V9(02) VALUE IS 0.
+005710 01  WS-TOT-DED-OUT              PIC $$$,$$$,$$9.99 VALUE IS 0.
+005720 01  WS-TOT-NET-OUT              PIC $$$,$$$,$$9.99 VALUE IS 0.
+005723*----------------------------------------------------------------
+005724* PRINTABLE PAYROLL REPORT FIELDS
+005725*----------------------------------------------------------------
+005726 01  WS-RPT-LINE                 PIC X(80).
+005727 01  WS-RPT-FILE-STATUS          PIC X(02).
+005728     88  WS-RPT-FILE-OK          VALUE "00".
+005729*----------------------------------------------------------------
+005730* YEAR-TO-DATE HISTORY / QUARTERLY RECONCILIATION FIELDS
+005731*----------------------------------------------------------------
+005732 01  WS-HIST-FILE-STATUS         PIC X(02).
+005733     88  WS-HIST-FILE-OK         VALUE "00".
+005734     88  WS-HIST-FILE-NOT-FOUND  VALUE "35".
+005735 01  WS-HIST-EOF-SWITCH          PIC X(01) VALUE "N".
+005736     88  WS-HIST-EOF             VALUE "Y".
+005737 01  WS-RUN-DATE                 PIC 9(08).
+005738 01  WS-RUN-YEAR                 PIC 9(04).
+005739 01  WS-HIST-YEAR                PIC 9(04).
+005740 01  WS-HIST-MONTH               PIC 9(02).
+005741 01  WS-QTR-IDX                  PIC 9(01) VALUE 0.
+005742 01  WS-QTR-TABLE.
+005743     05  WS-QTR-ENTRY OCCURS 4 TIMES.
+005744         10  WS-QTR-SAL-TOT      PIC 9(12)V9(02) VALUE 0.
+005745         10  WS-QTR-PP-TOT       PIC 9(10)V9(02) VALUE 0.
+005746 01  WS-QTR-SAL-OUT              PIC $$$,$$$,$$9.99.
+005747 01  WS-QTR-PP-OUT               PIC $$$,$$$,$$9.99.
+005748*----------------------------------------------------------------
+005749* MAINTENANCE MODE (ADD/EDIT/TERMINATE) LOOKUP FIELDS
+005750*----------------------------------------------------------------
+005751 01  WS-LOOKUP-ID                PIC X(09).
+005752 01  WS-FOUND-IDX                PIC 9(03) VALUE IS 0.
+005753 01  M                           PIC 9(03) VALUE IS 0.
+005754 01  WS-FOUND-SWITCH             PIC X(01) VALUE "N".
+005755     88  WS-FOUND-ID             VALUE "Y".
+005756*----------------------------------------------------------------
+005757* FILE-HANDLING SWITCHES
+005758*----------------------------------------------------------------
+005900 01  WS-EMP-FILE-STATUS          PIC X(02).
+006000     88  WS-EMP-FILE-OK          VALUE "00".
+006100     88  WS-EMP-FILE-NOT-FOUND   VALUE "35".
+006200     88  WS-EMP-FILE-EOF         VALUE "10".
+006300 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+006400     88  WS-END-OF-FILE          VALUE "Y".
+006450 01  WS-DUP-ID-SWITCH            PIC X(01) VALUE "N".
+006460     88  WS-DUP-ID-FOUND         VALUE "Y".
+006470 01  WS-FRESH-FILE-SWITCH        PIC X(01) VALUE "N".
+006480     88  WS-FRESH-FILE           VALUE "Y".
+006490 01  WS-RESUME-ANS               PIC X(01).
+006495     88  WS-RESUME-YES           VALUE "Y" "y".
+006496 01  WS-CONFIRM-ANS              PIC X(01).
+006497     88  WS-CONFIRM-YES          VALUE "Y" "y".
+006500 PROCEDURE DIVISION.
+006600*----------------------------------------------------------------
+006700 001-PARA.
+006800*    OPEN THE ROSTER, CREATING IT THE FIRST TIME THE PROGRAM
+006900*    IS EVER RUN, AND LOAD WHATEVER EMPLOYEES ARE ON FILE INTO
+007000*    THE WORKING-STORAGE TABLE SO THE ADD LOOP CAN CONTINUE
+007100*    WHERE THE LAST RUN LEFT OFF.
+007200*----------------------------------------------------------------
+007300     DISPLAY "*******************************************".
+007400     DISPLAY "*       WELCOME TO THE STAFF PORTAL       *".
+007500     DISPLAY "*******************************************".
+007600     OPEN I-O EMPLOYEE-MASTER-FILE.
+007700     IF WS-EMP-FILE-NOT-FOUND
+007800         SET WS-FRESH-FILE TO TRUE
+007900         OPEN OUTPUT EMPLOYEE-MASTER-FILE
+008000         CLOSE EMPLOYEE-MASTER-FILE
+008010         OPEN I-O EMPLOYEE-MASTER-FILE
+008100     END-IF.
+008110     OPEN OUTPUT PAYROLL-REPORT-FILE.
+008120     MOVE "PAYROLL REPORT" TO WS-RPT-LINE.
+008130     PERFORM 013-PARA.
+008140     IF WS-FRESH-FILE
+008150         MOVE "N" TO WS-RESUME-ANS
+008160     ELSE
+008170         DISPLAY "A PRIOR ROSTER CHECKPOINT WAS FOUND ON FILE."
+008180         DISPLAY "RESUME FROM LAST CHECKPOINT? (Y/N): "
+008190         ACCEPT WS-RESUME-ANS
+008195     END-IF.
+008200     IF WS-RESUME-YES
+008210         PERFORM 001-A-PARA THRU 001-A-EXIT
+008220             UNTIL WS-END-OF-FILE
+008230     ELSE
+008240         IF NOT WS-FRESH-FILE
+008250         DISPLAY "THIS WILL ERASE THE EXISTING CHECKPOINT AND"
+008255         DISPLAY "START AN EMPTY ROSTER - ARE YOU SURE? (Y/N): "
+008260             ACCEPT WS-CONFIRM-ANS
+008265             IF WS-CONFIRM-YES
+008270                 CLOSE EMPLOYEE-MASTER-FILE
+008275                 OPEN OUTPUT EMPLOYEE-MASTER-FILE
+008280                 CLOSE EMPLOYEE-MASTER-FILE
+008285                 OPEN I-O EMPLOYEE-MASTER-FILE
+008290             ELSE
+008292                 PERFORM 001-A-PARA THRU 001-A-EXIT
+008294                     UNTIL WS-END-OF-FILE
+008296             END-IF
+008298         END-IF
+008299     END-IF.
+008400     GO TO 002-PARA.
+008500 001-A-PARA.
+008600     READ EMPLOYEE-MASTER-FILE NEXT RECORD
+008700         AT END
+008800             SET WS-END-OF-FILE TO TRUE
+008900             GO TO 001-A-EXIT
+009000     END-READ.
+009100     ADD 1 TO WS-COUNTER.
+009150     MOVE EM-EMP-ID   TO WS-EMP-ID(WS-COUNTER).
+009200     MOVE EM-EMP-SEQ  TO WS-EMP-SEQ(WS-COUNTER).
+009300     MOVE EM-F-NAME   TO WS-EMP-F-NAME(WS-COUNTER).
+009400     MOVE EM-L-NAME   TO WS-EMP-L-NAME(WS-COUNTER).
+009500     MOVE EM-TITLE    TO WS-EMP-TITLE(WS-COUNTER).
+009600     MOVE EM-SALARY   TO WS-EMP-SALARY(WS-COUNTER).
+009650     MOVE EM-PAY-FREQ TO WS-EMP-PAY-FREQ(WS-COUNTER).
+009660     MOVE EM-FED-PCT  TO WS-EMP-FED-PCT(WS-COUNTER).
+009670     MOVE EM-ST-PCT   TO WS-EMP-ST-PCT(WS-COUNTER).
+009680     MOVE EM-STATUS   TO WS-EMP-STATUS(WS-COUNTER).
+009700 001-A-EXIT.
+009800     EXIT.
+009900 002-PARA.
+009910     DISPLAY "---------------------------------------------".
+009920     DISPLAY "STAFF MAINTENANCE - (A)DD  (E)DIT  (T)ERMINATE".
+009930     DISPLAY "                    (D)ONE".
+009940     DISPLAY "---------------------------------------------".
+009950     DISPLAY "ENTER YOUR CHOICE: ".
+010000     ACCEPT WS-ANS.
+010200     GO TO 003-PARA.
+010300 003-PARA.
+010310     EVALUATE WS-ANS
+010320         WHEN "A"
+010330         WHEN "a"
+010340             IF WS-COUNTER >= WS-MAX-EMPLOYEES
+010420                 DISPLAY "ROSTER FULL - CANNOT ADD MORE THAN "
+010430                     WS-MAX-EMPLOYEES " EMPLOYEES"
+010440                 GO TO 002-PARA
+010450             ELSE
+010500                 ADD 1 TO WS-COUNTER
+010600                 GO TO 004-PARA
+010650             END-IF
+010660         WHEN "E"
+010670         WHEN "e"
+010680             GO TO 004-B-PARA
+010690         WHEN "T"
+010695         WHEN "t"
+010696             GO TO 004-C-PARA
+010698         WHEN OTHER
+010800             GO TO 005-PARA
+010810     END-EVALUATE.
+010900 004-PARA.
+010910     DISPLAY "ENTER EMPLOYEE ID: ".
+010920     ACCEPT WS-EMP-ID(WS-COUNTER).
+010930     MOVE "N" TO WS-DUP-ID-SWITCH.
+010940     PERFORM 004-A-PARA THRU 004-A-EXIT
+010950         VARYING K FROM 1 BY 1 UNTIL K >= WS-COUNTER.
+010960     IF WS-DUP-ID-FOUND
+010970         DISPLAY "EMPLOYEE ID " WS-EMP-ID(WS-COUNTER)
+010980             " ALREADY EXISTS - ENTRY REJECTED"
+010990         SUBTRACT 1 FROM WS-COUNTER
+011000         GO TO 002-PARA
+011010     END-IF.
+011020     DISPLAY "ENTER EMPLOYEE'S FIRST NAME: ".
+011100     ACCEPT WS-EMP-F-NAME(WS-COUNTER).
+011200     DISPLAY "ENTER EMPLOYEE'S LAST NAME: ".
+011300     ACCEPT WS-EMP-L-NAME(WS-COUNTER).
+011400     DISPLAY "ENTER EMPLOYEE'S TITLE: ".
+011500     ACCEPT WS-EMP-TITLE(WS-COUNTER).
+011600     DISPLAY "ENTER EMPLOYEE'S SALARY: ".
+011700     ACCEPT WS-EMP-SALARY(WS-COUNTER).
+011710     DISPLAY "ENTER PAY FREQUENCY (W/B/S/M): ".
+011720     ACCEPT WS-EMP-PAY-FREQ(WS-COUNTER).
+011730     DISPLAY "ENTER FEDERAL WITHHOLDING RATE (0.150 = 15%): ".
+011740     ACCEPT WS-EMP-FED-PCT(WS-COUNTER).
+011750     DISPLAY "ENTER STATE WITHHOLDING RATE (0.050 = 5%): ".
+011760     ACCEPT WS-EMP-ST-PCT(WS-COUNTER).
+011800     MOVE WS-COUNTER TO WS-EMP-SEQ(WS-COUNTER).
+011810     MOVE "A" TO WS-EMP-STATUS(WS-COUNTER).
+011900     MOVE WS-EMP-SEQ(WS-COUNTER)     TO EM-EMP-SEQ.
+011910     MOVE WS-EMP-ID(WS-COUNTER)      TO EM-EMP-ID.
+012000     MOVE WS-EMP-F-NAME(WS-COUNTER)  TO EM-F-NAME.
+012100     MOVE WS-EMP-L-NAME(WS-COUNTER)  TO EM-L-NAME.
+012200     MOVE WS-EMP-TITLE(WS-COUNTER)   TO EM-TITLE.
+012300     MOVE WS-EMP-SALARY(WS-COUNTER)  TO EM-SALARY.
+012310     MOVE WS-EMP-PAY-FREQ(WS-COUNTER) TO EM-PAY-FREQ.
+012320     MOVE WS-EMP-FED-PCT(WS-COUNTER)  TO EM-FED-PCT.
+012330     MOVE WS-EMP-ST-PCT(WS-COUNTER)   TO EM-ST-PCT.
+012340     MOVE WS-EMP-STATUS(WS-COUNTER)   TO EM-STATUS.
+012400     WRITE EM-MASTER-RECORD
+012500         INVALID KEY
+012600             DISPLAY "ERROR WRITING EMPLOYEE RECORD TO MASTER"
+012700     END-WRITE.
+012800     GO TO 002-PARA.
+012810 004-A-PARA.
+012820     IF WS-EMP-ID(K) = WS-EMP-ID(WS-COUNTER)
+012830         SET WS-DUP-ID-FOUND TO TRUE
+012840     END-IF.
+012850 004-A-EXIT.
+012860     EXIT.
+012870 004-B-PARA.
+012871     DISPLAY "ENTER EMPLOYEE ID TO EDIT: ".
+012872     ACCEPT WS-LOOKUP-ID.
+012873     PERFORM 004-D-PARA THRU 004-D-EXIT.
+012874     IF NOT WS-FOUND-ID
+012875         DISPLAY "EMPLOYEE ID " WS-LOOKUP-ID " NOT FOUND"
+012876         GO TO 002-PARA
+012877     END-IF.
+012878     DISPLAY "EDITING: " WS-EMP-F-NAME(WS-FOUND-IDX) " "
+012879         WS-EMP-L-NAME(WS-FOUND-IDX).
+012880     DISPLAY "ENTER EMPLOYEE'S FIRST NAME: ".
+012881     ACCEPT WS-EMP-F-NAME(WS-FOUND-IDX).
+012882     DISPLAY "ENTER EMPLOYEE'S LAST NAME: ".
+012883     ACCEPT WS-EMP-L-NAME(WS-FOUND-IDX).
+012884     DISPLAY "ENTER EMPLOYEE'S TITLE: ".
+012885     ACCEPT WS-EMP-TITLE(WS-FOUND-IDX).
+012886     DISPLAY "ENTER EMPLOYEE'S SALARY: ".
+012887     ACCEPT WS-EMP-SALARY(WS-FOUND-IDX).
+012888     DISPLAY "ENTER PAY FREQUENCY (W/B/S/M): ".
+012889     ACCEPT WS-EMP-PAY-FREQ(WS-FOUND-IDX).
+012890     DISPLAY "ENTER FEDERAL WITHHOLDING RATE (0.150 = 15%): ".
+012891     ACCEPT WS-EMP-FED-PCT(WS-FOUND-IDX).
+012892     DISPLAY "ENTER STATE WITHHOLDING RATE (0.050 = 5%): ".
+012893     ACCEPT WS-EMP-ST-PCT(WS-FOUND-IDX).
+012894     PERFORM 004-F-PARA THRU 004-F-EXIT.
+012895     DISPLAY "EMPLOYEE " WS-LOOKUP-ID " UPDATED".
+012896     GO TO 002-PARA.
+012897 004-C-PARA.
+012898     DISPLAY "ENTER EMPLOYEE ID TO TERMINATE: ".
+012899     ACCEPT WS-LOOKUP-ID.
+012901     PERFORM 004-D-PARA THRU 004-D-EXIT.
+012902     IF NOT WS-FOUND-ID
+012903         DISPLAY "EMPLOYEE ID " WS-LOOKUP-ID " NOT FOUND"
+012904         GO TO 002-PARA
+012905     END-IF.
+012906     MOVE "T" TO WS-EMP-STATUS(WS-FOUND-IDX).
+012907     PERFORM 004-F-PARA THRU 004-F-EXIT.
+012908     DISPLAY "EMPLOYEE " WS-LOOKUP-ID " TERMINATED".
+012909     GO TO 002-PARA.
+012910 004-D-PARA.
+012911     MOVE "N" TO WS-FOUND-SWITCH.
+012912     MOVE 0 TO WS-FOUND-IDX.
+012913     PERFORM 004-E-PARA THRU 004-E-EXIT
+012914         VARYING M FROM 1 BY 1 UNTIL M > WS-COUNTER.
+012915 004-D-EXIT.
+012916     EXIT.
+012917 004-E-PARA.
+012918     IF WS-EMP-ID(M) = WS-LOOKUP-ID
+012919         SET WS-FOUND-ID TO TRUE
+012920         MOVE M TO WS-FOUND-IDX
+012921     END-IF.
+012922 004-E-EXIT.
+012923     EXIT.
+012924 004-F-PARA.
+012925     MOVE WS-EMP-SEQ(WS-FOUND-IDX)      TO EM-EMP-SEQ.
+012926     MOVE WS-EMP-ID(WS-FOUND-IDX)       TO EM-EMP-ID.
+012927     MOVE WS-EMP-F-NAME(WS-FOUND-IDX)   TO EM-F-NAME.
+012928     MOVE WS-EMP-L-NAME(WS-FOUND-IDX)   TO EM-L-NAME.
+012929     MOVE WS-EMP-TITLE(WS-FOUND-IDX)    TO EM-TITLE.
+012930     MOVE WS-EMP-SALARY(WS-FOUND-IDX)   TO EM-SALARY.
+012931     MOVE WS-EMP-PAY-FREQ(WS-FOUND-IDX) TO EM-PAY-FREQ.
+012932     MOVE WS-EMP-FED-PCT(WS-FOUND-IDX)  TO EM-FED-PCT.
+012933     MOVE WS-EMP-ST-PCT(WS-FOUND-IDX)   TO EM-ST-PCT.
+012934     MOVE WS-EMP-STATUS(WS-FOUND-IDX)   TO EM-STATUS.
+012935     REWRITE EM-MASTER-RECORD
+012936         INVALID KEY
+012937             DISPLAY "ERROR REWRITING EMPLOYEE RECORD TO MASTER"
+012938     END-REWRITE.
+012939 004-F-EXIT.
+012940     EXIT.
+012950 005-PARA.
+012960     PERFORM 006-PARA.
+012970     DISPLAY "--------------------------------------------------".
+012980     DISPLAY "         PAYROLL REGISTER - GROSS TO NET".
+012990     DISPLAY "--------------------------------------------------".
+013000     DISPLAY "NAME                  GROSS      DEDUCT       NET".
+013010     MOVE "--------------------------------------------------"
+013015         TO WS-RPT-LINE.
+013020     PERFORM 013-PARA.
+013025     MOVE "         PAYROLL REGISTER - GROSS TO NET"
+013030         TO WS-RPT-LINE.
+013035     PERFORM 013-PARA.
+013040     MOVE "--------------------------------------------------"
+013045         TO WS-RPT-LINE.
+013050     PERFORM 013-PARA.
+013055     MOVE "NAME                  GROSS      DEDUCT       NET"
+013060         TO WS-RPT-LINE.
+013065     PERFORM 013-PARA.
+013070     PERFORM 012-PARA THRU 012-EXIT
+013075         VARYING L FROM 1 BY 1 UNTIL L > WS-COUNTER.
+013080     GO TO 008-PARA.
+013200 006-PARA.
+013210*    THE ACTUAL SALARY-COSTING ARITHMETIC LIVES IN THE PAYCOST
+013220*    SUBPROGRAM SO IT CAN BE SHARED AND TESTED INDEPENDENTLY OF
+013230*    THE STAFF PORTAL'S MENUS.
+013240     CALL "PAYCOST" USING WS-COUNTER, EMPLOYEE, WS-SAL-EXP,
+013250         WS-PAY-PERIOD.
+013430 012-PARA.
+013431     IF WS-EMP-ACTIVE(L)
+013440         COMPUTE WS-EMP-FICA-AMT = WS-EMP-SALARY(L) * WS-FICA-PCT
+013450         COMPUTE WS-EMP-FED-AMT =
+013452             WS-EMP-SALARY(L) * WS-EMP-FED-PCT(L)
+013460         COMPUTE WS-EMP-ST-AMT =
+013462             WS-EMP-SALARY(L) * WS-EMP-ST-PCT(L)
+013470         COMPUTE WS-EMP-TOT-DED  =
+013480             WS-EMP-FICA-AMT + WS-EMP-FED-AMT + WS-EMP-ST-AMT
+013490         COMPUTE WS-EMP-NET-PAY  =
+013500             WS-EMP-SALARY(L) - WS-EMP-TOT-DED
+013510         ADD WS-EMP-TOT-DED TO WS-TOT-DED
+013520         ADD WS-EMP-NET-PAY TO WS-TOT-NET
+013530         MOVE WS-EMP-SALARY(L)  TO WS-EMP-GROSS-OUT
+013540         MOVE WS-EMP-TOT-DED    TO WS-EMP-DED-OUT
+013550         MOVE WS-EMP-NET-PAY    TO WS-EMP-NET-OUT
+013560         DISPLAY WS-EMP-F-NAME(L) " " WS-EMP-L-NAME(L) " "
+013570             WS-EMP-GROSS-OUT " " WS-EMP-DED-OUT " "
+013573             WS-EMP-NET-OUT
+013574         STRING WS-EMP-F-NAME(L) " " WS-EMP-L-NAME(L) " "
+013576             WS-EMP-GROSS-OUT " " WS-EMP-DED-OUT " "
+013577             WS-EMP-NET-OUT
+013578             DELIMITED BY SIZE INTO WS-RPT-LINE
+013579         PERFORM 013-PARA
+013580     END-IF.
+013585 012-EXIT.
+013590     EXIT.
+013591 013-PARA.
+013592     MOVE WS-RPT-LINE TO RPT-RECORD.
+013593     WRITE RPT-RECORD.
+013594     MOVE SPACES TO WS-RPT-LINE.
+013595 007-PARA.
+013600     MOVE WS-SAL-EXP TO WS-SAL-TOT.
+013605     MOVE WS-PAY-PERIOD TO WS-PP-OUT.
+013610     MOVE WS-TOT-DED TO WS-TOT-DED-OUT.
+013615     MOVE WS-TOT-NET TO WS-TOT-NET-OUT.
+013620     DISPLAY "--------------------------------------------------".
+013625     DISPLAY "TOTAL SALARY EXPENSE: " WS-SAL-TOT.
+013630     DISPLAY "EXPENSE PER PAY PERIOD: " WS-PP-OUT.
+013635     DISPLAY "TOTAL DEDUCTIONS: " WS-TOT-DED-OUT.
+013640     DISPLAY "TOTAL NET PAY: " WS-TOT-NET-OUT.
+013645     MOVE "--------------------------------------------------"
+013650         TO WS-RPT-LINE.
+013655     PERFORM 013-PARA.
+013660     STRING "TOTAL SALARY EXPENSE: " WS-SAL-TOT
+013665         DELIMITED BY SIZE INTO WS-RPT-LINE.
+013670     PERFORM 013-PARA.
+013675     STRING "EXPENSE PER PAY PERIOD: " WS-PP-OUT
+013680         DELIMITED BY SIZE INTO WS-RPT-LINE.
+013685     PERFORM 013-PARA.
+013690     STRING "TOTAL DEDUCTIONS: " WS-TOT-DED-OUT
+013695         DELIMITED BY SIZE INTO WS-RPT-LINE.
+013700     PERFORM 013-PARA.
+013705     STRING "TOTAL NET PAY: " WS-TOT-NET-OUT
+013710         DELIMITED BY SIZE INTO WS-RPT-LINE.
+013715     PERFORM 013-PARA.
+013720     PERFORM 014-PARA THRU 014-EXIT.
+013725     GO TO 011-PARA.
+013726*----------------------------------------------------------------
+013727* 014-PARA APPENDS THIS RUN'S TOTALS TO THE YEAR-TO-DATE HISTORY
+013728* FILE AND THEN ROLLS THE CURRENT YEAR'S HISTORY UP BY QUARTER
+013729* FOR RECONCILIATION AGAINST QUARTERLY 941 FILINGS.
+013730*----------------------------------------------------------------
+013731 014-PARA.
+013732     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+013733     MOVE WS-RUN-DATE(1:4) TO WS-RUN-YEAR.
+013734     OPEN EXTEND PAYROLL-HISTORY-FILE.
+013735     IF WS-HIST-FILE-NOT-FOUND
+013736         OPEN OUTPUT PAYROLL-HISTORY-FILE
+013737         CLOSE PAYROLL-HISTORY-FILE
+013738         OPEN EXTEND PAYROLL-HISTORY-FILE
+013739     END-IF.
+013740     MOVE SPACES TO HIST-RECORD.
+013741     MOVE WS-RUN-DATE  TO HIST-RUN-DATE.
+013742     MOVE WS-SAL-EXP   TO HIST-SAL-TOT.
+013743     MOVE WS-PAY-PERIOD TO HIST-PAY-PERIOD.
+013744     WRITE HIST-RECORD.
+013745     CLOSE PAYROLL-HISTORY-FILE.
+013746     OPEN INPUT PAYROLL-HISTORY-FILE.
+013747     MOVE "N" TO WS-HIST-EOF-SWITCH.
+013748     PERFORM 014-A-PARA THRU 014-A-EXIT UNTIL WS-HIST-EOF.
+013749     CLOSE PAYROLL-HISTORY-FILE.
+013750     PERFORM 014-B-PARA THRU 014-B-EXIT.
+013751 014-EXIT.
+013752     EXIT.
+013753 014-A-PARA.
+013754     READ PAYROLL-HISTORY-FILE
+013755         AT END
+013756             SET WS-HIST-EOF TO TRUE
+013757             GO TO 014-A-EXIT
+013758     END-READ.
+013759     MOVE HIST-RUN-DATE(1:4) TO WS-HIST-YEAR.
+013760     MOVE HIST-RUN-DATE(5:2) TO WS-HIST-MONTH.
+013761     IF WS-HIST-YEAR = WS-RUN-YEAR
+013762         COMPUTE WS-QTR-IDX = ((WS-HIST-MONTH - 1) / 3) + 1
+013763         ADD HIST-SAL-TOT    TO WS-QTR-SAL-TOT(WS-QTR-IDX)
+013764         ADD HIST-PAY-PERIOD TO WS-QTR-PP-TOT(WS-QTR-IDX)
+013765     END-IF.
+013766 014-A-EXIT.
+013767     EXIT.
+013768 014-B-PARA.
+013769     DISPLAY "--------------------------------------------------".
+013770     DISPLAY "YTD QUARTERLY RECONCILIATION - YEAR " WS-RUN-YEAR.
+013771     DISPLAY "--------------------------------------------------".
+013772     MOVE "--------------------------------------------------"
+013773         TO WS-RPT-LINE.
+013774     PERFORM 013-PARA.
+013775     STRING "YTD QUARTERLY RECONCILIATION - YEAR " WS-RUN-YEAR
+013776         DELIMITED BY SIZE INTO WS-RPT-LINE.
+013777     PERFORM 013-PARA.
+013778     MOVE "--------------------------------------------------"
+013779         TO WS-RPT-LINE.
+013780     PERFORM 013-PARA.
+013781     MOVE 1 TO WS-QTR-IDX.
+013782     PERFORM 014-C-PARA THRU 014-C-EXIT
+013783         VARYING WS-QTR-IDX FROM 1 BY 1 UNTIL WS-QTR-IDX > 4.
+013784 014-B-EXIT.
+013785     EXIT.
+013786 014-C-PARA.
+013787     MOVE WS-QTR-SAL-TOT(WS-QTR-IDX) TO WS-QTR-SAL-OUT.
+013788     MOVE WS-QTR-PP-TOT(WS-QTR-IDX)  TO WS-QTR-PP-OUT.
+013789     DISPLAY "Q" WS-QTR-IDX ": SALARY EXPENSE " WS-QTR-SAL-OUT
+013790         " PAY PERIOD EXPENSE " WS-QTR-PP-OUT.
+013791     STRING "Q" WS-QTR-IDX ": SALARY EXPENSE " WS-QTR-SAL-OUT
+013792         " PAY PERIOD EXPENSE " WS-QTR-PP-OUT
+013793         DELIMITED BY SIZE INTO WS-RPT-LINE.
+013794     PERFORM 013-PARA.
+013795 014-C-EXIT.
+013796     EXIT.
+014200 008-PARA.
+014300     DISPLAY "CURRENT STAFF: ".
+014310     MOVE "CURRENT STAFF:" TO WS-RPT-LINE.
+014320     PERFORM 013-PARA.
+014400     GO TO 009-PARA.
+014500 009-PARA.
+014550     MOVE 1 TO J.
+014600     PERFORM 010-PARA UNTIL J > WS-COUNTER.
+014700     GO TO 007-PARA.
+014800 010-PARA.
+014900     DISPLAY EMPLOYEE(J).
+014910     STRING WS-EMP-F-NAME(J) " " WS-EMP-L-NAME(J) " "
+014920         WS-EMP-TITLE(J) " " WS-EMP-STATUS(J)
+014930         DELIMITED BY SIZE INTO WS-RPT-LINE.
+014940     PERFORM 013-PARA.
+015000     ADD 1 TO J.
+015100 011-PARA.
+015200     CLOSE EMPLOYEE-MASTER-FILE.
+015210     CLOSE PAYROLL-REPORT-FILE.
+015300     STOP RUN.
