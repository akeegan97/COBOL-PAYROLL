@@ -0,0 +1,60 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PAYCOST.
+000300 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000400 INSTALLATION. STAFF-PORTAL.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 08/09/2026  JMK   ORIGINAL VERSION.  REPLACES THE STANDALONE
+001200*                   SALARY-SUMMATION PROTOTYPE WITH A SHARED
+001300*                   COSTING SUBROUTINE CALLED FROM MAIN_1 AND
+001400*                   DRIVEN OFF THE REAL EMPLOYEE ROSTER.
+001500*----------------------------------------------------------------
+001600*----------------------------------------------------------------
+001700* PAYCOST TOTALS THE GROSS SALARY EXPENSE CARRIED BY THE
+001800* EMPLOYEE ROSTER PASSED IN BY THE CALLER, AND ALSO ROLLS UP
+001900* WHAT THAT EXPENSE WORKS OUT TO PER PAY PERIOD, USING EACH
+002000* EMPLOYEE'S OWN PAY FREQUENCY RATHER THAN A SINGLE FLAT
+002100* DIVISOR.  TERMINATED EMPLOYEES ARE SKIPPED.
+002200*----------------------------------------------------------------
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. GENERIC-PC.
+002600 OBJECT-COMPUTER. GENERIC-PC.
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900 01  LK-DIVISOR                  PIC 9(02) VALUE IS 26.
+003000 01  N                           PIC 9(03) VALUE IS 0.
+003100 LINKAGE SECTION.
+003200     COPY EMPTAB.
+003300 01  LK-SAL-EXP                  PIC 9(12)V9(02).
+003400 01  LK-PAY-PERIOD               PIC 9(10)V9(02).
+003500 PROCEDURE DIVISION USING WS-COUNTER, EMPLOYEE, LK-SAL-EXP,
+003600     LK-PAY-PERIOD.
+003700*----------------------------------------------------------------
+003800 0000-MAINLINE.
+003900     MOVE 0 TO LK-SAL-EXP.
+004000     MOVE 0 TO LK-PAY-PERIOD.
+004100     MOVE 1 TO N.
+004200     PERFORM 1000-COST-EMPLOYEE UNTIL N > WS-COUNTER.
+004300     GOBACK.
+004400 1000-COST-EMPLOYEE.
+004500     IF WS-EMP-ACTIVE(N)
+004600         COMPUTE LK-SAL-EXP = LK-SAL-EXP + WS-EMP-SALARY(N)
+004700         EVALUATE TRUE
+004800             WHEN WS-EMP-FREQ-WEEKLY(N)
+004900                 MOVE 52 TO LK-DIVISOR
+005000             WHEN WS-EMP-FREQ-SEMIMONTHLY(N)
+005100                 MOVE 24 TO LK-DIVISOR
+005200             WHEN WS-EMP-FREQ-MONTHLY(N)
+005300                 MOVE 12 TO LK-DIVISOR
+005400             WHEN OTHER
+005500                 MOVE 26 TO LK-DIVISOR
+005600         END-EVALUATE
+005700         COMPUTE LK-PAY-PERIOD ROUNDED =
+005800             LK-PAY-PERIOD + (WS-EMP-SALARY(N) / LK-DIVISOR)
+005900     END-IF.
+006000     ADD 1 TO N.
