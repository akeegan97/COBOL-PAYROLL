@@ -1,37 +1,50 @@
-       identification division.
-       program-id. main_2.
-       environment division.
-       data division.
-       working-storage section.
-       01 ws-yes-no pic x(1).
-       01 ws-sal pic 9(10) occurs 0 to 10 times depending on ws-counter.
-       01 ws-counter pic S9(1) value is -0.
-       01 I pic 9(1) value is 0.
-       
-       01 ws-sal-tot pic 9(10).
-       
-       procedure division.
-       001-para.
-           display "Add another employee: Y/N".
-           accept ws-yes-no
-               go to 002-para.
-       002-para.
-           if ws-yes-no = "Y"
-               add 1 to ws-counter
-                   go to 003-para
-           else
-            go to 004-para.
-       003-para.
-           Display "Enter Salary: ".
-           accept ws-sal(ws-counter).
-           go to 001-para.
-       004-para.
-           PERFORM 005-para until I > ws-counter
-           go to 006-para.
-       005-para.
-           compute ws-sal-tot = ws-sal-tot + ws-sal(I)
-           add 1 to I.
-       006-para.
-           Display "Total Salary Expense is: " ws-sal-tot
-           Display "Value of I: " I
-       stop run.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TESTCOST.
+000300 AUTHOR. PAYROLL-SYSTEMS-GROUP.
+000400 INSTALLATION. STAFF-PORTAL.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 08/09/2026  JMK   REPLACES THE OLD STANDALONE MAIN_2 SALARY-
+001200*                   SUMMATION PROTOTYPE.  THAT ARITHMETIC NOW
+001300*                   LIVES IN THE PAYCOST SUBPROGRAM; THIS DRIVER
+001400*                   BUILDS A SMALL SAMPLE ROSTER, CALLS PAYCOST,
+001500*                   AND DISPLAYS THE RESULT SO THE SUBPROGRAM CAN
+001600*                   BE SELF-CHECKED WITHOUT RUNNING THE FULL
+001700*                   STAFF PORTAL.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. GENERIC-PC.
+002200 OBJECT-COMPUTER. GENERIC-PC.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500     COPY EMPTAB.
+002600 01  WS-SAL-EXP                  PIC 9(12)V9(02).
+002700 01  WS-PAY-PERIOD               PIC 9(10)V9(02).
+002800 PROCEDURE DIVISION.
+002900*----------------------------------------------------------------
+003000 000-MAINLINE.
+003100     MOVE 3 TO WS-COUNTER.
+003200     MOVE "111111111" TO WS-EMP-ID(1).
+003300     MOVE 50000       TO WS-EMP-SALARY(1).
+003400     MOVE "W"         TO WS-EMP-PAY-FREQ(1).
+003500     MOVE "A"         TO WS-EMP-STATUS(1).
+003600     MOVE "222222222" TO WS-EMP-ID(2).
+003700     MOVE 60000       TO WS-EMP-SALARY(2).
+003800     MOVE "B"         TO WS-EMP-PAY-FREQ(2).
+003900     MOVE "A"         TO WS-EMP-STATUS(2).
+004000     MOVE "333333333" TO WS-EMP-ID(3).
+004100     MOVE 90000       TO WS-EMP-SALARY(3).
+004200     MOVE "M"         TO WS-EMP-PAY-FREQ(3).
+004300     MOVE "T"         TO WS-EMP-STATUS(3).
+004400     CALL "PAYCOST" USING WS-COUNTER, EMPLOYEE, WS-SAL-EXP,
+004500         WS-PAY-PERIOD.
+004600     DISPLAY "TOTAL SALARY EXPENSE IS: " WS-SAL-EXP.
+004700     DISPLAY "EXPENSE PER PAY PERIOD IS: " WS-PAY-PERIOD.
+004800     DISPLAY "EXPECTED EXPENSE IS: 00000011000000 "
+004900         "(EMPLOYEE 3 IS TERMINATED AND SHOULD BE EXCLUDED)".
+005000     STOP RUN.
